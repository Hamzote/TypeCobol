@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200* YPARMCRD --  REMPART RUN-TIME PARAMETER CARD                  *
+000300* USED BY    : REMPART (RemarksPartial)                        *
+000400* DESCRIPTION: ONE CARD READ AT THE START OF THE RUN TO CONTROL *
+000500*              OPTIONAL PROCESSING -- RESTART, CHECKPOINT       *
+000600*              FREQUENCY, THE PRTD20L LAYOUT VARIANT, AND THE   *
+000700*              INDEPENDENT CONVEAL CONTROL TOTAL TO RECONCILE   *
+000750*              AGAINST THE RUN'S CONVERTED-AMOUNT TOTAL         *
+000800*****************************************************************
+000900    05  PARM-RESTART-SW             PIC X(01).
+001000        88  PARM-RESTART-RUN        VALUE 'Y'.
+001100        88  PARM-NORMAL-RUN         VALUE 'N'.
+001200    05  PARM-CHKPT-INTERVAL         PIC 9(05).
+001300    05  PARM-RPT-VARIANT-SW         PIC X(01).
+001400        88  PARM-VARIANT-FULL       VALUE 'F'.
+001500        88  PARM-VARIANT-CONDENSED  VALUE 'C'.
+001600    05  PARM-CONTROL-TOTAL          PIC S9(09)V9(02).
+001700    05  FILLER                      PIC X(52).
