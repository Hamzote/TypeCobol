@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* YCHKPT   --  RESTART/CHECKPOINT RECORD LAYOUT                 *
+000300* USED BY    : REMPART (RemarksPartial)                        *
+000400* DESCRIPTION: LAST DETAIL-20 KEY PROCESSED AND THE IN-FLIGHT   *
+000500*              CONTROL-BREAK TOTALS NEEDED TO RESTART THE PRINT *
+000600*              RUN WITHOUT REPROCESSING FROM RECORD ONE. ALSO   *
+000700*              CARRIES THE RUN-TOTAL CONVERTED AMOUNT SO THE    *
+000750*              CONVEAL CONTROL-TOTAL RECONCILIATION STAYS       *
+000760*              CORRECT ACROSS A RESTART. CHKPT-CONV-IDX IS NO    *
+000770*              LONGER USED (THE CONVEAL LOOKUP IS NOW A KEYED    *
+000780*              VSAM READ, NOT A TABLE POSITION) -- IT IS ALWAYS  *
+000790*              WRITTEN AS ZERO AND KEPT ONLY SO CHECKPOINT FILES *
+000800*              WRITTEN BEFORE THAT CHANGE STAY LAYOUT-COMPATIBLE.*
+000800*****************************************************************
+000900    05  CHKPT-LAST-KEY              PIC X(10).
+001000    05  CHKPT-CONV-IDX              PIC 9(04) COMP.
+001100    05  CHKPT-ST-GROUP              PIC X(03).
+001200    05  CHKPT-ST-COUNT              PIC S9(07) COMP-3.
+001300    05  CHKPT-ST-AMOUNT             PIC S9(09)V9(02) COMP-3.
+001400    05  CHKPT-DETAIL-COUNT          PIC S9(09) COMP-3.
+001500    05  CHKPT-REJECT-COUNT          PIC S9(07) COMP-3.
+001600    05  CHKPT-RUN-TOTAL             PIC S9(09)V9(02) COMP-3.
