@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200* YDET20L  --  DETAIL-20 INPUT RECORD LAYOUT                    *
+000300* USED BY    : REMPART (RemarksPartial)                        *
+000400* DESCRIPTION: ONE TRANSACTION AWAITING CONVEAL RATE CONVERSION *
+000500*****************************************************************
+000600    05  DET20-KEY.
+000700        10  DET20-ACCOUNT           PIC X(10).
+000800    05  DET20-CONV-CODE             PIC X(05).
+000900    05  DET20-AMOUNT                PIC S9(09)V9(02) COMP-3.
+001000    05  FILLER                      PIC X(20).
