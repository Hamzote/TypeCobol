@@ -0,0 +1,37 @@
+000100*****************************************************************
+000200* YPRTD20L --  PRTD20L REPORT PRINT LINE LAYOUT                 *
+000300* USED BY    : REMPART (RemarksPartial)                        *
+000400* DESCRIPTION: DETAIL LINE SHOWING ORIGINAL AMOUNT, CONVEAL     *
+000500*              CODE/RATE APPLIED, AND THE CONVERTED AMOUNT      *
+000600*              PLUS A SUBTOTAL LINE PRINTED ON EACH CONVEAL     *
+000700*              GROUP-KEY CONTROL BREAK, AND A CONDENSED ONE-    *
+000750*              LINE LAYOUT SELECTED BY THE PARAMETER CARD       *
+000800*****************************************************************
+000900    05  PRTD20L-CC                  PIC X(01).
+001000    05  PRTD20L-DETAIL-LINE.
+001100        10  PRTD20L-KEY             PIC X(10).
+001200        10  FILLER                  PIC X(02).
+001300        10  PRTD20L-CODE            PIC X(05).
+001400        10  FILLER                  PIC X(02).
+001500        10  PRTD20L-ORIG-AMT        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001600        10  FILLER                  PIC X(02).
+001700        10  PRTD20L-RATE            PIC ZZZZ9.999999.
+001800        10  FILLER                  PIC X(02).
+001900        10  PRTD20L-CONV-AMT        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+002000        10  FILLER                  PIC X(34).
+002100    05  PRTD20L-SUBTOTAL-LINE REDEFINES PRTD20L-DETAIL-LINE.
+002200        10  FILLER                  PIC X(05).
+002300        10  PRTD20L-ST-LIT          PIC X(14).
+002400        10  PRTD20L-ST-GROUP        PIC X(03).
+002500        10  FILLER                  PIC X(03).
+002600        10  PRTD20L-ST-COUNT        PIC Z,ZZZ,ZZ9.
+002700        10  FILLER                  PIC X(03).
+002800        10  PRTD20L-ST-AMT          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+002900        10  FILLER                  PIC X(43).
+003000    05  PRTD20L-CONDENSED-LINE REDEFINES PRTD20L-DETAIL-LINE.
+003100        10  PRTD20L-COND-KEY        PIC X(10).
+003200        10  FILLER                  PIC X(02).
+003300        10  PRTD20L-COND-CODE       PIC X(05).
+003400        10  FILLER                  PIC X(02).
+003500        10  PRTD20L-COND-AMT        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+003600        10  FILLER                  PIC X(57).
