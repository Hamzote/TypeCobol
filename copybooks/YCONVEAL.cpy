@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200* YCONVEAL --  CONVERSION RATE ENTRY LAYOUT                     *
+000300* USED BY    : REMPART (RemarksPartial), YCVMAINT               *
+000400* DESCRIPTION: ONE CONVEAL MASTER ENTRY -- CODE, RATE, GROUP    *
+000500*              KEY USED FOR PRTD20L CONTROL BREAKS, AND STATUS  *
+000600*****************************************************************
+000700    05  CV-CODE                     PIC X(05).
+000800    05  CV-GROUP-KEY                PIC X(03).
+000900    05  CV-RATE                     PIC S9(05)V9(06) COMP-3.
+001000    05  CV-STATUS                   PIC X(01).
+001100        88  CV-ACTIVE               VALUE 'A'.
+001200        88  CV-INACTIVE             VALUE 'I'.
+001300    05  CV-LAST-CHG-DATE            PIC X(08).
+001400    05  CV-LAST-CHG-USER            PIC X(08).
