@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* YCVEXCPT --  CONVEAL LOOKUP-MISS EXCEPTION REPORT LINE         *
+000300* USED BY    : REMPART (RemarksPartial)                        *
+000400* DESCRIPTION: ONE LINE PER DETAIL-20 RECORD REJECTED BECAUSE   *
+000500*              ITS CONVERSION CODE WAS NOT FOUND IN CONVEAL      *
+000600*****************************************************************
+000700    05  CVX-CC                      PIC X(01).
+000800    05  CVX-KEY                     PIC X(10).
+000900    05  FILLER                      PIC X(02).
+001000    05  CVX-CODE                    PIC X(05).
+001100    05  FILLER                      PIC X(02).
+001200    05  CVX-REASON                  PIC X(04).
+001300    05  FILLER                      PIC X(02).
+001400    05  CVX-REASON-TEXT             PIC X(42).
+001500    05  FILLER                      PIC X(12).
