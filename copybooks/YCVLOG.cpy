@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* YCVLOG   --  CONVEAL MAINTENANCE CHANGE-LOG RECORD LAYOUT      *
+000300* USED BY    : YCVMAINT                                         *
+000400* DESCRIPTION: ONE LINE PER TRANSACTION APPLIED (OR REJECTED)    *
+000500*              AGAINST THE CONVEAL MASTER -- WHO, WHAT, WHEN     *
+000600*****************************************************************
+000700    05  LOG-CODE                    PIC X(05).
+000800    05  LOG-ACTION                  PIC X(01).
+000900    05  LOG-DISPOSITION             PIC X(08).
+001000    05  LOG-OLD-RATE                PIC S9(05)V9(06) COMP-3.
+001100    05  LOG-NEW-RATE                PIC S9(05)V9(06) COMP-3.
+001200    05  LOG-USER-ID                 PIC X(08).
+001300    05  LOG-RUN-DATE                PIC X(08).
+001400    05  LOG-RUN-TIME                PIC X(08).
+001500    05  FILLER                      PIC X(04).
