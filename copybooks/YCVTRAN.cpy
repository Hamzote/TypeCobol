@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* YCVTRAN  --  CONVEAL MAINTENANCE TRANSACTION RECORD LAYOUT    *
+000300* USED BY    : YCVMAINT                                         *
+000400* DESCRIPTION: ONE ADD/CHANGE/DELETE REQUEST AGAINST A CONVEAL   *
+000500*              MASTER ENTRY, SORTED ASCENDING BY TRAN-CODE      *
+000600*****************************************************************
+000700    05  TRAN-CODE                   PIC X(05).
+000800    05  TRAN-ACTION                 PIC X(01).
+000900        88  TRAN-ADD                VALUE 'A'.
+001000        88  TRAN-CHANGE             VALUE 'C'.
+001100        88  TRAN-DELETE             VALUE 'D'.
+001200    05  TRAN-GROUP-KEY              PIC X(03).
+001300    05  TRAN-RATE                   PIC S9(05)V9(06) COMP-3.
+001400    05  TRAN-USER-ID                PIC X(08).
+001500    05  FILLER                      PIC X(10).
