@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* YCVAUDIT --  REMPART CONVERSION AUDIT TRAIL RECORD LAYOUT      *
+000300* USED BY    : REMPART (RemarksPartial)                        *
+000400* DESCRIPTION: ONE RECORD PER DETAIL-20 LINE SUCCESSFULLY        *
+000500*              CONVERTED -- ORIGINAL AMOUNT, CONVEAL CODE AND    *
+000600*              RATE USED, CONVERTED AMOUNT, AND THE DATE/TIME    *
+000700*              OF THE RUN THAT PRODUCED IT                       *
+000800*****************************************************************
+000900    05  AUD-KEY                     PIC X(10).
+001000    05  AUD-CODE                    PIC X(05).
+001100    05  AUD-RATE                    PIC S9(05)V9(06) COMP-3.
+001200    05  AUD-ORIG-AMOUNT             PIC S9(09)V9(02) COMP-3.
+001300    05  AUD-CONV-AMOUNT             PIC S9(09)V9(02) COMP-3.
+001400    05  AUD-RUN-DATE                PIC X(08).
+001500    05  AUD-RUN-TIME                PIC X(08).
+001600    05  FILLER                      PIC X(04).
