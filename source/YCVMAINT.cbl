@@ -0,0 +1,270 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  YCVMAINT.
+000300 AUTHOR.      R W HALVORSEN.
+000400 INSTALLATION. DATA CONTROL.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* REMARKS.                                                      *
+000900*     CONVEAL MASTER MAINTENANCE RUN.                           *
+001000*                                                                *
+001100*     MATCHES A SORTED TRANSACTION FILE OF ADD/CHANGE/DELETE     *
+001200*     REQUESTS AGAINST THE CURRENT CONVEAL MASTER (CONVMSTR)    *
+001300*     AND WRITES A NEW CONVEAL MASTER REFLECTING THE REQUESTED   *
+001400*     CHANGES.  DELETE REQUESTS DEACTIVATE AN ENTRY (CV-STATUS   *
+001500*     SET TO 'I') RATHER THAN REMOVING IT, SO A CODE ONCE USED   *
+001600*     IS NEVER LOST FROM THE MASTER.  EVERY TRANSACTION APPLIED  *
+001700*     OR REJECTED IS WRITTEN TO THE CONVEAL CHANGE LOG SHOWING   *
+001800*     WHO MADE THE CHANGE AND WHEN.                              *
+001900*                                                                *
+002000*     THE TRANSACTION FILE MUST BE SORTED ASCENDING BY           *
+002100*     TRAN-CODE BEFORE THIS RUN -- NORMALLY DONE BY A SORT STEP  *
+002200*     IN THE CALLING JOB STREAM.                                 *
+002300*                                                                *
+002400* MODIFICATION HISTORY.                                          *
+002500*     08/09/26  JFM  ORIGINAL VERSION.                           *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.  IBM-370.
+003000 OBJECT-COMPUTER.  IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT OLD-MASTER-FILE  ASSIGN TO CONVOLD
+003400                             ORGANIZATION IS SEQUENTIAL.
+003500     SELECT NEW-MASTER-FILE  ASSIGN TO CONVNEW
+003600                             ORGANIZATION IS SEQUENTIAL.
+003700     SELECT TRANS-FILE       ASSIGN TO CONVTRAN
+003800                             ORGANIZATION IS SEQUENTIAL.
+003900     SELECT CHANGE-LOG-FILE  ASSIGN TO CONVLOG
+004000                             ORGANIZATION IS SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  OLD-MASTER-FILE
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  OLD-MASTER-REC                  PIC X(31).
+004700 FD  NEW-MASTER-FILE
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  NEW-MASTER-REC                  PIC X(31).
+005100 FD  TRANS-FILE
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  TRANS-REC.
+005500     COPY YCVTRAN.
+005600 FD  CHANGE-LOG-FILE
+005700     RECORDING MODE IS F
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  LOG-REC                         PIC X(54).
+006000 WORKING-STORAGE SECTION.
+006100*****************************************************************
+006200* SWITCHES                                                       *
+006300*****************************************************************
+006400 77  WS-OLD-EOF-SW                   PIC X(01) VALUE 'N'.
+006500     88  OLD-EOF                     VALUE 'Y'.
+006600 77  WS-TRAN-EOF-SW                  PIC X(01) VALUE 'N'.
+006700     88  TRAN-EOF                    VALUE 'Y'.
+006800*****************************************************************
+006900* COUNTERS                                                       *
+007000*****************************************************************
+007100 77  WS-ADD-COUNT                    PIC S9(07) COMP-3 VALUE 0.
+007200 77  WS-CHANGE-COUNT                 PIC S9(07) COMP-3 VALUE 0.
+007300 77  WS-DELETE-COUNT                 PIC S9(07) COMP-3 VALUE 0.
+007400 77  WS-CARRY-COUNT                  PIC S9(07) COMP-3 VALUE 0.
+007500 77  WS-REJECT-COUNT                 PIC S9(07) COMP-3 VALUE 0.
+007600*****************************************************************
+007700* WORK FIELDS                                                    *
+007800*****************************************************************
+007900 77  WS-RUN-DATE                     PIC X(08).
+008000 77  WS-RUN-TIME                     PIC X(08).
+008100 77  WS-SAVE-OLD-RATE                PIC S9(05)V9(06) COMP-3.
+008200 01  CONVEAL.
+008300     COPY YCONVEAL.
+008400 01  CHANGE-LOG-RECORD.
+008500     COPY YCVLOG.
+008600 PROCEDURE DIVISION.
+008700*****************************************************************
+008800* 0000-MAINLINE -- OLD MASTER / TRANSACTION MATCH-MERGE DRIVER   *
+008900*****************************************************************
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009200     PERFORM 2000-PROCESS-MERGE THRU 2000-EXIT
+009300         UNTIL OLD-EOF AND TRAN-EOF.
+009400     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009500     GOBACK.
+009600*****************************************************************
+009700* 1000-INITIALIZE -- OPEN FILES, PRIME BOTH INPUT STREAMS        *
+009800*****************************************************************
+009900 1000-INITIALIZE.
+010000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+010100     ACCEPT WS-RUN-TIME FROM TIME.
+010200     OPEN INPUT  OLD-MASTER-FILE
+010300                 TRANS-FILE.
+010400     OPEN OUTPUT NEW-MASTER-FILE
+010500                 CHANGE-LOG-FILE.
+010600     PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT.
+010700     PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000*****************************************************************
+011100* 1100-READ-OLD-MASTER -- NEXT OLD-MASTER ENTRY INTO CONVEAL     *
+011200*****************************************************************
+011300 1100-READ-OLD-MASTER.
+011400     READ OLD-MASTER-FILE INTO CONVEAL
+011500         AT END
+011600             SET OLD-EOF TO TRUE.
+011700 1100-EXIT.
+011800     EXIT.
+011900*****************************************************************
+012000* 1200-READ-TRANSACTION -- NEXT TRANSACTION RECORD               *
+012100*****************************************************************
+012200 1200-READ-TRANSACTION.
+012300     READ TRANS-FILE
+012400         AT END
+012500             SET TRAN-EOF TO TRUE.
+012600 1200-EXIT.
+012700     EXIT.
+012800*****************************************************************
+012900* 2000-PROCESS-MERGE -- ONE STEP OF THE MATCH-MERGE LOGIC        *
+013000*****************************************************************
+013100 2000-PROCESS-MERGE.
+013200     IF OLD-EOF
+013300         PERFORM 2200-APPLY-UNMATCHED-TRANS THRU 2200-EXIT
+013400     ELSE
+013500         IF TRAN-EOF
+013600             PERFORM 2100-CARRY-FORWARD-OLD THRU 2100-EXIT
+013700         ELSE
+013800             IF CV-CODE = TRAN-CODE
+013900                 PERFORM 2300-APPLY-MATCHED-TRANS THRU 2300-EXIT
+014000             ELSE
+014100                 IF CV-CODE < TRAN-CODE
+014200                     PERFORM 2100-CARRY-FORWARD-OLD THRU 2100-EXIT
+014300                 ELSE
+014400                     PERFORM 2200-APPLY-UNMATCHED-TRANS
+014500                         THRU 2200-EXIT
+014600                 END-IF
+014700             END-IF
+014800         END-IF
+014900     END-IF.
+015000 2000-EXIT.
+015100     EXIT.
+015200*****************************************************************
+015300* 2100-CARRY-FORWARD-OLD -- NO TRANSACTION FOR THIS CODE         *
+015400*****************************************************************
+015500 2100-CARRY-FORWARD-OLD.
+015600     WRITE NEW-MASTER-REC FROM CONVEAL.
+015700     ADD 1 TO WS-CARRY-COUNT.
+015800     PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT.
+015900 2100-EXIT.
+016000     EXIT.
+016100*****************************************************************
+016200* 2200-APPLY-UNMATCHED-TRANS -- TRANSACTION CODE NOT ON THE      *
+016300*     CURRENT OLD MASTER -- ADD IS LEGITIMATE, CHANGE/DELETE     *
+016400*     ARE REJECTED AS UNKNOWN CODES                              *
+016500*****************************************************************
+016600 2200-APPLY-UNMATCHED-TRANS.
+016700     IF TRAN-ADD
+016800         MOVE SPACES TO CONVEAL
+016900         MOVE TRAN-CODE TO CV-CODE
+017000         MOVE TRAN-GROUP-KEY TO CV-GROUP-KEY
+017100         MOVE TRAN-RATE TO CV-RATE
+017200         SET CV-ACTIVE TO TRUE
+017300         MOVE WS-RUN-DATE TO CV-LAST-CHG-DATE
+017400         MOVE TRAN-USER-ID TO CV-LAST-CHG-USER
+017500         WRITE NEW-MASTER-REC FROM CONVEAL
+017600         ADD 1 TO WS-ADD-COUNT
+017700         MOVE ZERO TO LOG-OLD-RATE
+017800         MOVE TRAN-RATE TO LOG-NEW-RATE
+017900         MOVE 'APPLIED' TO LOG-DISPOSITION
+018000         PERFORM 2500-WRITE-LOG-RECORD THRU 2500-EXIT
+018100     ELSE
+018200         ADD 1 TO WS-REJECT-COUNT
+018300         MOVE ZERO TO LOG-OLD-RATE
+018400         MOVE TRAN-RATE TO LOG-NEW-RATE
+018500         MOVE 'REJ-NFND' TO LOG-DISPOSITION
+018600         PERFORM 2500-WRITE-LOG-RECORD THRU 2500-EXIT
+018700     END-IF.
+018800     PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+018900 2200-EXIT.
+019000     EXIT.
+019100*****************************************************************
+019200* 2300-APPLY-MATCHED-TRANS -- TRANSACTION CODE MATCHES THE       *
+019300*     CURRENT OLD MASTER ENTRY -- CHANGE OR DELETE APPLY TO IT,  *
+019400*     ADD IS REJECTED AS A DUPLICATE CODE                        *
+019500*****************************************************************
+019600 2300-APPLY-MATCHED-TRANS.
+019700     MOVE CV-RATE TO WS-SAVE-OLD-RATE.
+019800     IF TRAN-CHANGE
+019900         MOVE TRAN-GROUP-KEY TO CV-GROUP-KEY
+020000         MOVE TRAN-RATE TO CV-RATE
+020100         MOVE WS-RUN-DATE TO CV-LAST-CHG-DATE
+020200         MOVE TRAN-USER-ID TO CV-LAST-CHG-USER
+020300         WRITE NEW-MASTER-REC FROM CONVEAL
+020400         ADD 1 TO WS-CHANGE-COUNT
+020500         MOVE WS-SAVE-OLD-RATE TO LOG-OLD-RATE
+020600         MOVE TRAN-RATE TO LOG-NEW-RATE
+020700         MOVE 'APPLIED' TO LOG-DISPOSITION
+020800         PERFORM 2500-WRITE-LOG-RECORD THRU 2500-EXIT
+020900     ELSE
+021000         IF TRAN-DELETE
+021100             SET CV-INACTIVE TO TRUE
+021200             MOVE WS-RUN-DATE TO CV-LAST-CHG-DATE
+021300             MOVE TRAN-USER-ID TO CV-LAST-CHG-USER
+021400             WRITE NEW-MASTER-REC FROM CONVEAL
+021500             ADD 1 TO WS-DELETE-COUNT
+021600             MOVE WS-SAVE-OLD-RATE TO LOG-OLD-RATE
+021700             MOVE WS-SAVE-OLD-RATE TO LOG-NEW-RATE
+021800             MOVE 'APPLIED' TO LOG-DISPOSITION
+021900             PERFORM 2500-WRITE-LOG-RECORD THRU 2500-EXIT
+022000         ELSE
+022100             WRITE NEW-MASTER-REC FROM CONVEAL
+022200             ADD 1 TO WS-REJECT-COUNT
+022300             MOVE WS-SAVE-OLD-RATE TO LOG-OLD-RATE
+022400             MOVE TRAN-RATE TO LOG-NEW-RATE
+022500             MOVE 'REJ-DUPE' TO LOG-DISPOSITION
+022600             PERFORM 2500-WRITE-LOG-RECORD THRU 2500-EXIT
+022700         END-IF
+022800     END-IF.
+022900     MOVE TRAN-CODE TO LOG-CODE.
+023000     PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT.
+023100     PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+023200 2300-EXIT.
+023300     EXIT.
+023400*****************************************************************
+023500* 2500-WRITE-LOG-RECORD -- ONE CHANGE-LOG LINE FOR THE CURRENT   *
+023600*     TRANSACTION, APPLIED OR REJECTED                           *
+023700*****************************************************************
+023800 2500-WRITE-LOG-RECORD.
+023900     MOVE TRAN-CODE TO LOG-CODE.
+024000     MOVE TRAN-ACTION TO LOG-ACTION.
+024100     MOVE TRAN-USER-ID TO LOG-USER-ID.
+024200     MOVE WS-RUN-DATE TO LOG-RUN-DATE.
+024300     MOVE WS-RUN-TIME TO LOG-RUN-TIME.
+024400     WRITE LOG-REC FROM CHANGE-LOG-RECORD.
+024500 2500-EXIT.
+024600     EXIT.
+024700*****************************************************************
+024800* 8000-TERMINATE -- CLOSE FILES, REPORT RUN TOTALS               *
+024900*****************************************************************
+025000 8000-TERMINATE.
+025100     DISPLAY 'YCV0200I CONVEAL MAINTENANCE RUN COMPLETE'.
+025200     DISPLAY 'YCV0201I ENTRIES CARRIED FORWARD UNCHANGED: '
+025300             WS-CARRY-COUNT.
+025400     DISPLAY 'YCV0202I ENTRIES ADDED               : '
+025500             WS-ADD-COUNT.
+025600     DISPLAY 'YCV0203I ENTRIES CHANGED              : '
+025700             WS-CHANGE-COUNT.
+025800     DISPLAY 'YCV0204I ENTRIES DEACTIVATED          : '
+025900             WS-DELETE-COUNT.
+026000     IF WS-REJECT-COUNT > ZERO
+026100         DISPLAY 'YCV0205W TRANSACTIONS REJECTED        : '
+026200                 WS-REJECT-COUNT
+026300     END-IF.
+026400     CLOSE OLD-MASTER-FILE
+026500           NEW-MASTER-FILE
+026600           TRANS-FILE
+026700           CHANGE-LOG-FILE.
+026800 8000-EXIT.
+026900     EXIT.
+027000 END PROGRAM YCVMAINT.
