@@ -0,0 +1,526 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  RemarksPartial.
+000300 AUTHOR.      R W HALVORSEN.
+000400 INSTALLATION. DATA CONTROL.
+000500 DATE-WRITTEN. 01/14/1998.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* REMARKS.                                                      *
+000900*     PARTIAL REMARKS DIRECTIVE -- ONLY ONE COPY USED FOR THE    *
+001000*     PRTD20L REPORT LAYOUT AND THE CONVEAL CONVERSION TABLE.    *
+001100*                                                                *
+001200*     READS THE DETAIL-20 INPUT FILE, LOOKS UP EACH RECORD'S     *
+001300*     CONVERSION CODE IN THE CONVEAL TABLE, AND PRINTS A         *
+001400*     FORMATTED PRTD20L DETAIL LINE SHOWING THE ORIGINAL AND     *
+001500*     CONVERTED AMOUNTS.                                         *
+001600*                                                                *
+001700* MODIFICATION HISTORY.                                          *
+001800*     01/14/98  RWH  ORIGINAL STUB -- FILES ALLOCATED ONLY.      *
+001900*     08/08/26  JFM  BUILT OUT DETAIL-LINE PRINT LOGIC.          *
+001901*     08/09/26  JFM  ADDED SUBTOTALS, TABLE VALIDATION,          *
+001902*                    RESTART/CHECKPOINT, CVEXCPT EXCEPTION       *
+001903*                    REPORT, AND THE AUDIT TRAIL.                *
+001904*     08/09/26  JFM  ADDED CONVEAL CONTROL-TOTAL RECONCILIATION  *
+001905*                    AGAINST THE PARM-CARD CONTROL TOTAL.        *
+001906*     08/09/26  JFM  MOVED CONVEAL FROM A WORKING-STORAGE TABLE  *
+001907*                    TO A KEYED CONVMSTR LOOKUP -- ONE RANDOM    *
+001908*                    READ PER DETAIL-20 RECORD.                  *
+001909*     08/09/26  JFM  LOOKUP NOW TREATS AN INACTIVE CONVEAL ENTRY *
+001910*                    AS NOT FOUND, AND A RESTART WITH NO PRIOR   *
+001911*                    CHECKPOINT NOW FALLS BACK TO A NORMAL RUN   *
+001912*                    INSTEAD OF SKIPPING THE WHOLE FILE.         *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.  IBM-370.
+002400 OBJECT-COMPUTER.  IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DETAIL20-FILE   ASSIGN TO DETAIL20
+002800                            ORGANIZATION IS SEQUENTIAL.
+002900     SELECT CONVEAL-FILE    ASSIGN TO CONVMSTR
+002901                            ORGANIZATION IS INDEXED
+002902                            ACCESS MODE IS DYNAMIC
+002903                            RECORD KEY IS CV-CODE.
+003100     SELECT PRTD20L-FILE    ASSIGN TO PRTD20L
+003200                            ORGANIZATION IS SEQUENTIAL.
+003210     SELECT PARM-FILE       ASSIGN TO PARMCRD
+003220                            ORGANIZATION IS SEQUENTIAL.
+003230     SELECT CHKPT-IN-FILE   ASSIGN TO CHKPTIN
+003240                            ORGANIZATION IS SEQUENTIAL.
+003250     SELECT CHKPT-OUT-FILE  ASSIGN TO CHKPTOUT
+003260                            ORGANIZATION IS SEQUENTIAL.
+003270     SELECT CVEXCPT-FILE    ASSIGN TO CVEXCPT
+003280                            ORGANIZATION IS SEQUENTIAL.
+003290     SELECT AUDIT-FILE      ASSIGN TO CONVAUDT
+003295                            ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  DETAIL20-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  DETAIL20-REC.
+003900     COPY YDET20L.
+004000 FD  CONVEAL-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  CONVEAL-MSTR-REC.
+004350     COPY YCONVEAL.
+004500 FD  PRTD20L-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  PRTD20L-REC                     PIC X(133).
+004810 FD  PARM-FILE
+004820     RECORDING MODE IS F
+004830     LABEL RECORDS ARE STANDARD.
+004840 01  PARM-REC                        PIC X(80).
+004850 FD  CHKPT-IN-FILE
+004860     RECORDING MODE IS F
+004870     LABEL RECORDS ARE STANDARD.
+004880 01  CHKPT-IN-REC                    PIC X(40).
+004890 FD  CHKPT-OUT-FILE
+004892     RECORDING MODE IS F
+004894     LABEL RECORDS ARE STANDARD.
+004896 01  CHKPT-OUT-REC                   PIC X(40).
+004897 FD  CVEXCPT-FILE
+004898     RECORDING MODE IS F
+004899     LABEL RECORDS ARE STANDARD.
+004901 01  CVEXCPT-REC                     PIC X(80).
+004902 FD  AUDIT-FILE
+004903     RECORDING MODE IS F
+004904     LABEL RECORDS ARE STANDARD.
+004905 01  AUDIT-REC                       PIC X(53).
+004907 WORKING-STORAGE SECTION.
+005000*****************************************************************
+005100* SWITCHES                                                       *
+005200*****************************************************************
+005300 77  WS-DET20-EOF-SW                 PIC X(01) VALUE 'N'.
+005400     88  DET20-EOF                   VALUE 'Y'.
+005500 77  WS-CONVEAL-EOF-SW               PIC X(01) VALUE 'N'.
+005600     88  CONVEAL-EOF                 VALUE 'Y'.
+005700 77  WS-CV-FOUND-SW                  PIC X(01) VALUE 'N'.
+005800     88  CV-FOUND                    VALUE 'Y'.
+005900     88  CV-NOT-FOUND                VALUE 'N'.
+005910 77  WS-TABLE-VALID-SW               PIC X(01) VALUE 'Y'.
+005920     88  WS-TABLE-VALID               VALUE 'Y'.
+005930     88  WS-TABLE-INVALID             VALUE 'N'.
+005940 77  WS-CHKPT-IN-EOF-SW              PIC X(01) VALUE 'N'.
+005950     88  CHKPT-IN-EOF                 VALUE 'Y'.
+005960 77  WS-CV-INACTIVE-SW               PIC X(01) VALUE 'N'.
+005970     88  CV-WAS-INACTIVE              VALUE 'Y'.
+006000*****************************************************************
+006100* WORK FIELDS                                                    *
+006200*****************************************************************
+006300 77  WS-CONVERTED-AMOUNT             PIC S9(09)V9(02) COMP-3.
+006305 77  WS-RUN-DATE                     PIC X(08).
+006306 77  WS-RUN-TIME                     PIC X(08).
+006310*****************************************************************
+006320* CONTROL-BREAK ACCUMULATORS FOR THE PRTD20L SUBTOTAL LINE       *
+006330*****************************************************************
+006340 77  WS-PREV-GROUP-KEY           PIC X(03)  VALUE SPACES.
+006350 77  WS-ST-COUNT                 PIC S9(07) COMP-3 VALUE ZERO.
+006360 77  WS-ST-AMOUNT            PIC S9(09)V9(02) COMP-3 VALUE ZERO.
+006370 77  WS-REJECT-COUNT         PIC S9(07) COMP-3 VALUE ZERO.
+006371 77  WS-DETAIL-COUNT         PIC S9(09) COMP-3 VALUE ZERO.
+006372 77  WS-CHKPT-COUNTER        PIC S9(05) COMP-3 VALUE ZERO.
+006373*****************************************************************
+006374* CONVEAL CONTROL-TOTAL RECONCILIATION FIELDS                    *
+006375*****************************************************************
+006376 77  WS-RUN-TOTAL-AMOUNT     PIC S9(09)V9(02) COMP-3 VALUE ZERO.
+006377 77  WS-TOTAL-DIFFERENCE     PIC S9(09)V9(02) COMP-3 VALUE ZERO.
+006380*****************************************************************
+006381* RESTART WORK FIELDS -- LAST CHECKPOINT READ BACK IN ON RESTART *
+006382*****************************************************************
+006383 77  WS-RESTART-KEY              PIC X(10)  VALUE SPACES.
+006384 77  WS-RESTART-ST-GROUP         PIC X(03)  VALUE SPACES.
+006385 77  WS-RESTART-ST-COUNT         PIC S9(07) COMP-3 VALUE ZERO.
+006386 77  WS-RESTART-ST-AMOUNT    PIC S9(09)V9(02) COMP-3 VALUE ZERO.
+006387 77  WS-RESTART-DET-COUNT        PIC S9(09) COMP-3 VALUE ZERO.
+006388 77  WS-RESTART-REJ-COUNT        PIC S9(07) COMP-3 VALUE ZERO.
+006389 77  WS-RESTART-RUN-TOT      PIC S9(09)V9(02) COMP-3 VALUE ZERO.
+007800*****************************************************************
+007900* REPORT WORKING RECORDS                                        *
+008000*****************************************************************
+008100 01  PRTD20L. COPY  YPRTD20L.
+008210 01  PARM-CARD. COPY  YPARMCRD.
+008220 01  CHECKPOINT-RECORD. COPY  YCHKPT.
+008230 01  CVEXCPT. COPY  YCVEXCPT.
+008240 01  AUDIT-TRAIL-RECORD. COPY  YCVAUDIT.
+008300 PROCEDURE DIVISION.
+008400*****************************************************************
+008500* 0000-MAINLINE -- DRIVES THE ENTIRE PRTD20L PRINT RUN           *
+008600*****************************************************************
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008900     PERFORM 2000-PROCESS-DETAIL THRU 2000-EXIT
+009000         UNTIL DET20-EOF.
+009100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009200     GOBACK.
+009300*****************************************************************
+009400* 1000-INITIALIZE -- OPEN FILES, LOAD THE CONVEAL TABLE, AND     *
+009500*                    PRIME THE FIRST DETAIL-20 READ             *
+009600*****************************************************************
+009700 1000-INITIALIZE.
+009710     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+009720     ACCEPT WS-RUN-TIME FROM TIME.
+009750     PERFORM 1050-READ-PARM-CARD THRU 1050-EXIT.
+009800     OPEN INPUT  DETAIL20-FILE
+009900         INPUT   CONVEAL-FILE
+009950         OUTPUT  CHKPT-OUT-FILE
+009960         OUTPUT  CVEXCPT-FILE
+009970         OUTPUT  AUDIT-FILE
+010000         OUTPUT  PRTD20L-FILE.
+010210     PERFORM 1100-VALIDATE-CONVEAL-TABLE THRU 1100-EXIT.
+010220     IF WS-TABLE-INVALID
+010230         DISPLAY 'RRP0100E CONVEAL TABLE FAILED VALIDATION -- '
+010240             'NO REPORT PRODUCED'
+010250         MOVE 16 TO RETURN-CODE
+010260         SET DET20-EOF TO TRUE
+010270     ELSE
+010271         IF PARM-RESTART-RUN
+010272             PERFORM 1300-RESTART-FROM-CHECKPOINT THRU 1300-EXIT
+010273         ELSE
+010280             PERFORM 1900-READ-DETAIL20 THRU 1900-EXIT
+010290         END-IF
+010295     END-IF.
+010400 1000-EXIT.
+010500     EXIT.
+010501*****************************************************************
+010502* 1050-READ-PARM-CARD -- READ THE ONE RUN-TIME PARAMETER CARD    *
+010503*****************************************************************
+010504 1050-READ-PARM-CARD.
+010505     OPEN INPUT PARM-FILE.
+010506     MOVE SPACES TO PARM-CARD.
+010507     MOVE ZERO TO PARM-CHKPT-INTERVAL PARM-CONTROL-TOTAL.
+010508     READ PARM-FILE INTO PARM-CARD
+010509         AT END
+010510             MOVE SPACES TO PARM-CARD
+010511             MOVE ZERO TO PARM-CHKPT-INTERVAL PARM-CONTROL-TOTAL
+010512     END-READ.
+010513     CLOSE PARM-FILE.
+010514     IF PARM-CHKPT-INTERVAL = ZERO
+010515         MOVE 1000 TO PARM-CHKPT-INTERVAL
+010516     END-IF.
+010517 1050-EXIT.
+010518     EXIT.
+010710*****************************************************************
+010711* 1300-RESTART-FROM-CHECKPOINT -- READ THE LAST CHECKPOINT FROM  *
+010712*                 THE PRIOR RUN, RESTORE THE CONTROL-BREAK AND   *
+010713*                 COUNTER STATE, THEN SKIP DETAIL-20 UP TO THE   *
+010714*                 LAST KEY ALREADY PRINTED                       *
+010715*****************************************************************
+010716 1300-RESTART-FROM-CHECKPOINT.
+010717     OPEN INPUT CHKPT-IN-FILE.
+010718     PERFORM 1310-READ-CHKPT-IN THRU 1310-EXIT.
+010719     IF CHKPT-IN-EOF
+010720         DISPLAY 'RRP0107I NO CHECKPOINT FOUND -- STARTING FROM '
+010721             'THE BEGINNING OF DETAIL-20'
+010722         CLOSE CHKPT-IN-FILE
+010723         PERFORM 1900-READ-DETAIL20 THRU 1900-EXIT
+010724     ELSE
+010725         PERFORM 1320-SAVE-LAST-CHKPT THRU 1320-EXIT
+010726             UNTIL CHKPT-IN-EOF
+010727         CLOSE CHKPT-IN-FILE
+010728         MOVE WS-RESTART-ST-GROUP    TO WS-PREV-GROUP-KEY
+010729         MOVE WS-RESTART-ST-COUNT    TO WS-ST-COUNT
+010730         MOVE WS-RESTART-ST-AMOUNT   TO WS-ST-AMOUNT
+010731         MOVE WS-RESTART-DET-COUNT   TO WS-DETAIL-COUNT
+010732         MOVE WS-RESTART-REJ-COUNT   TO WS-REJECT-COUNT
+010733         MOVE WS-RESTART-RUN-TOT     TO WS-RUN-TOTAL-AMOUNT
+010734         DISPLAY 'RRP0103I RESTARTING AFTER DETAIL-20 KEY '
+010735             WS-RESTART-KEY
+010736         PERFORM 1350-SKIP-TO-RESTART-KEY THRU 1350-EXIT
+010737     END-IF.
+010738 1300-EXIT.
+010739     EXIT.
+010740 1310-READ-CHKPT-IN.
+010741     READ CHKPT-IN-FILE INTO CHECKPOINT-RECORD
+010742         AT END
+010743             SET CHKPT-IN-EOF TO TRUE
+010744     END-READ.
+010745 1310-EXIT.
+010746     EXIT.
+010747 1320-SAVE-LAST-CHKPT.
+010748     MOVE CHKPT-LAST-KEY     TO WS-RESTART-KEY.
+010749     MOVE CHKPT-ST-GROUP     TO WS-RESTART-ST-GROUP.
+010750     MOVE CHKPT-ST-COUNT     TO WS-RESTART-ST-COUNT.
+010751     MOVE CHKPT-ST-AMOUNT    TO WS-RESTART-ST-AMOUNT.
+010752     MOVE CHKPT-DETAIL-COUNT TO WS-RESTART-DET-COUNT.
+010753     MOVE CHKPT-REJECT-COUNT TO WS-RESTART-REJ-COUNT.
+010754     MOVE CHKPT-RUN-TOTAL    TO WS-RESTART-RUN-TOT.
+010755     PERFORM 1310-READ-CHKPT-IN THRU 1310-EXIT.
+010756 1320-EXIT.
+010757     EXIT.
+010758 1350-SKIP-TO-RESTART-KEY.
+010759     PERFORM 1900-READ-DETAIL20 THRU 1900-EXIT
+010760         UNTIL DET20-EOF
+010761         OR DET20-KEY = WS-RESTART-KEY.
+010762     IF NOT DET20-EOF
+010763         PERFORM 1900-READ-DETAIL20 THRU 1900-EXIT
+010764     END-IF.
+010765 1350-EXIT.
+010766     EXIT.
+010600*****************************************************************
+010700* 1100-VALIDATE-CONVEAL-TABLE -- SCAN THE CONVEAL MASTER KSDS    *
+010800*                 SEQUENTIALLY, TOP TO BOTTOM, CONFIRMING EVERY  *
+010810*                 ACTIVE ENTRY HAS A VALID NON-ZERO RATE BEFORE  *
+010820*                 ANY PRTD20L LINES ARE PRINTED                  *
+010900*****************************************************************
+011000 1100-VALIDATE-CONVEAL-TABLE.
+011050     SET WS-TABLE-VALID TO TRUE.
+011200     PERFORM 1150-READ-CONVEAL-SEQ THRU 1150-EXIT.
+011300     PERFORM 1160-VALIDATE-ONE-ENTRY THRU 1160-EXIT
+011400         UNTIL CONVEAL-EOF.
+011500 1100-EXIT.
+011600     EXIT.
+011700 1150-READ-CONVEAL-SEQ.
+011800     READ CONVEAL-FILE NEXT RECORD
+011900         AT END
+012000             SET CONVEAL-EOF TO TRUE
+012100     END-READ.
+012200 1150-EXIT.
+012300     EXIT.
+012400 1160-VALIDATE-ONE-ENTRY.
+012450     IF CV-ACTIVE AND CV-RATE = ZERO
+012460         DISPLAY 'RRP0101E CONVEAL CODE ' CV-CODE
+012470             ' HAS A ZERO CONVERSION RATE'
+012480         SET WS-TABLE-INVALID TO TRUE
+012490     END-IF.
+013100     PERFORM 1150-READ-CONVEAL-SEQ THRU 1150-EXIT.
+013200 1160-EXIT.
+013300     EXIT.
+013400*****************************************************************
+013500* 1900-READ-DETAIL20 -- PRIMING AND SUBSEQUENT READS OF THE      *
+013600*                       DETAIL-20 INPUT FILE                    *
+013700*****************************************************************
+013800 1900-READ-DETAIL20.
+013900     READ DETAIL20-FILE
+014000         AT END
+014100             SET DET20-EOF TO TRUE
+014200     END-READ.
+014300 1900-EXIT.
+014400     EXIT.
+014500*****************************************************************
+014600* 2000-PROCESS-DETAIL -- CONVERT ONE DETAIL-20 RECORD AND PRINT  *
+014700*                        ITS PRTD20L DETAIL LINE                *
+014800*****************************************************************
+014900 2000-PROCESS-DETAIL.
+015000     PERFORM 2100-LOOKUP-CONVEAL THRU 2100-EXIT.
+015010     IF CV-NOT-FOUND
+015020         PERFORM 2400-REJECT-RECORD THRU 2400-EXIT
+015030     ELSE
+015050         PERFORM 2050-CHECK-CONTROL-BREAK THRU 2050-EXIT
+015100         PERFORM 2200-FORMAT-DETAIL-LINE THRU 2200-EXIT
+015200         WRITE PRTD20L-REC FROM PRTD20L
+015300             AFTER ADVANCING 1 LINE
+015350         PERFORM 2300-ACCUMULATE-SUBTOTAL THRU 2300-EXIT
+015355         PERFORM 2350-WRITE-AUDIT-RECORD THRU 2350-EXIT
+015360     END-IF.
+015370     PERFORM 2500-CHECKPOINT-IF-DUE THRU 2500-EXIT.
+015400     PERFORM 1900-READ-DETAIL20 THRU 1900-EXIT.
+015500 2000-EXIT.
+015600     EXIT.
+015601*****************************************************************
+015602* 2500-CHECKPOINT-IF-DUE -- EVERY PARM-CHKPT-INTERVAL DETAIL     *
+015603*                 RECORDS, WRITE A CHECKPOINT SO A LATER RESTART *
+015604*                 CAN RESUME WITHOUT REPROCESSING THE WHOLE FILE *
+015605*****************************************************************
+015606 2500-CHECKPOINT-IF-DUE.
+015607     ADD 1 TO WS-DETAIL-COUNT.
+015608     ADD 1 TO WS-CHKPT-COUNTER.
+015609     IF WS-CHKPT-COUNTER >= PARM-CHKPT-INTERVAL
+015610         PERFORM 2550-WRITE-CHECKPOINT THRU 2550-EXIT
+015611         MOVE ZERO TO WS-CHKPT-COUNTER
+015612     END-IF.
+015613 2500-EXIT.
+015614     EXIT.
+015615 2550-WRITE-CHECKPOINT.
+015616     MOVE DET20-KEY          TO CHKPT-LAST-KEY.
+015617     MOVE ZERO               TO CHKPT-CONV-IDX.
+015618     MOVE WS-PREV-GROUP-KEY  TO CHKPT-ST-GROUP.
+015619     MOVE WS-ST-COUNT        TO CHKPT-ST-COUNT.
+015620     MOVE WS-ST-AMOUNT       TO CHKPT-ST-AMOUNT.
+015621     MOVE WS-DETAIL-COUNT    TO CHKPT-DETAIL-COUNT.
+015622     MOVE WS-REJECT-COUNT    TO CHKPT-REJECT-COUNT.
+015623     MOVE WS-RUN-TOTAL-AMOUNT TO CHKPT-RUN-TOTAL.
+015624     WRITE CHKPT-OUT-REC FROM CHECKPOINT-RECORD.
+015625 2550-EXIT.
+015626     EXIT.
+015627*****************************************************************
+015628* 2400-REJECT-RECORD -- SKIP A DETAIL-20 RECORD WHOSE CONVERSION *
+015629*                       CODE WAS NOT FOUND IN THE CONVEAL TABLE  *
+015630*****************************************************************
+015631 2400-REJECT-RECORD.
+015632     ADD 1 TO WS-REJECT-COUNT.
+015633     PERFORM 2450-WRITE-EXCEPTION THRU 2450-EXIT.
+015634 2400-EXIT.
+015635     EXIT.
+015636*****************************************************************
+015637* 2450-WRITE-EXCEPTION -- LOG THE REJECTED RECORD TO THE CVEXCPT *
+015638*                         EXCEPTION REPORT                      *
+015639*****************************************************************
+015640 2450-WRITE-EXCEPTION.
+015641     MOVE SPACES             TO CVEXCPT.
+015642     MOVE ' '                 TO CVX-CC.
+015643     MOVE DET20-KEY           TO CVX-KEY.
+015644     MOVE DET20-CONV-CODE     TO CVX-CODE.
+015645     IF CV-WAS-INACTIVE
+015646         MOVE 'IN01'          TO CVX-REASON
+015647         MOVE 'CONVEAL CODE IS INACTIVE'
+015648             TO CVX-REASON-TEXT
+015649     ELSE
+015650         MOVE 'NF01'          TO CVX-REASON
+015651         MOVE 'CONVEAL CODE NOT FOUND IN CONVERSION TABLE'
+015652             TO CVX-REASON-TEXT
+015653     END-IF.
+015654     WRITE CVEXCPT-REC FROM CVEXCPT
+015655         AFTER ADVANCING 1 LINE.
+015656 2450-EXIT.
+015657     EXIT.
+015658*****************************************************************
+015659* 2050-CHECK-CONTROL-BREAK -- PRINT THE PRIOR GROUP'S SUBTOTAL   *
+015660*                             LINE WHEN THE CONVEAL GROUP KEY    *
+015661*                             CHANGES                            *
+015662*****************************************************************
+015663 2050-CHECK-CONTROL-BREAK.
+015664     IF CV-FOUND
+015665         IF CV-GROUP-KEY NOT = WS-PREV-GROUP-KEY
+015666            AND WS-PREV-GROUP-KEY NOT = SPACES
+015667             PERFORM 2060-PRINT-SUBTOTAL THRU 2060-EXIT
+015668         END-IF
+015669         MOVE CV-GROUP-KEY TO WS-PREV-GROUP-KEY
+015670     END-IF.
+015671 2050-EXIT.
+015672     EXIT.
+015673 2060-PRINT-SUBTOTAL.
+015674     MOVE SPACES             TO PRTD20L.
+015675     MOVE ' '                 TO PRTD20L-CC.
+015676     MOVE '* TOTAL FOR * '    TO PRTD20L-ST-LIT.
+015677     MOVE WS-PREV-GROUP-KEY   TO PRTD20L-ST-GROUP.
+015678     MOVE WS-ST-COUNT         TO PRTD20L-ST-COUNT.
+015679     MOVE WS-ST-AMOUNT        TO PRTD20L-ST-AMT.
+015680     WRITE PRTD20L-REC FROM PRTD20L
+015681         AFTER ADVANCING 2 LINES.
+015682     MOVE ZERO TO WS-ST-COUNT WS-ST-AMOUNT.
+015683 2060-EXIT.
+015684     EXIT.
+015685*****************************************************************
+015686* 2300-ACCUMULATE-SUBTOTAL -- ROLL THE CONVERTED AMOUNT INTO THE *
+015687*                             CURRENT CONVEAL GROUP'S SUBTOTAL   *
+015688*****************************************************************
+015689 2300-ACCUMULATE-SUBTOTAL.
+015690     IF CV-FOUND
+015691         ADD 1 TO WS-ST-COUNT
+015692         ADD WS-CONVERTED-AMOUNT TO WS-ST-AMOUNT
+015693         ADD WS-CONVERTED-AMOUNT TO WS-RUN-TOTAL-AMOUNT
+015694     END-IF.
+015695 2300-EXIT.
+015696     EXIT.
+015697*****************************************************************
+015698* 2350-WRITE-AUDIT-RECORD -- LOG ONE CONVERTED DETAIL-20 LINE TO *
+015699*                            THE CONVERSION AUDIT TRAIL          *
+015700*****************************************************************
+015701 2350-WRITE-AUDIT-RECORD.
+015702     MOVE DET20-KEY           TO AUD-KEY.
+015703     MOVE DET20-CONV-CODE     TO AUD-CODE.
+015704     MOVE CV-RATE             TO AUD-RATE.
+015705     MOVE DET20-AMOUNT        TO AUD-ORIG-AMOUNT.
+015706     MOVE WS-CONVERTED-AMOUNT TO AUD-CONV-AMOUNT.
+015707     MOVE WS-RUN-DATE         TO AUD-RUN-DATE.
+015708     MOVE WS-RUN-TIME         TO AUD-RUN-TIME.
+015709     WRITE AUDIT-REC FROM AUDIT-TRAIL-RECORD.
+015710 2350-EXIT.
+015711     EXIT.
+015712 2100-LOOKUP-CONVEAL.
+015713     SET CV-NOT-FOUND TO TRUE.
+015714     MOVE 'N' TO WS-CV-INACTIVE-SW.
+015715     MOVE DET20-CONV-CODE TO CV-CODE.
+015716     READ CONVEAL-FILE
+015717         INVALID KEY
+015718             SET CV-NOT-FOUND TO TRUE
+015719         NOT INVALID KEY
+015720             IF CV-ACTIVE
+015721                 SET CV-FOUND TO TRUE
+015722             ELSE
+015723                 SET CV-NOT-FOUND TO TRUE
+015724                 SET CV-WAS-INACTIVE TO TRUE
+015725             END-IF
+015726     END-READ.
+015727     IF CV-FOUND
+015728         COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+015729             DET20-AMOUNT * CV-RATE
+015730     ELSE
+015731         MOVE ZERO TO WS-CONVERTED-AMOUNT
+015732     END-IF.
+015733 2100-EXIT.
+015734     EXIT.
+017400 2200-FORMAT-DETAIL-LINE.
+017500     MOVE SPACES         TO PRTD20L.
+017600     MOVE ' '             TO PRTD20L-CC.
+017610     IF PARM-VARIANT-CONDENSED
+017620         MOVE DET20-KEY       TO PRTD20L-COND-KEY
+017630         MOVE DET20-CONV-CODE TO PRTD20L-COND-CODE
+017640         MOVE WS-CONVERTED-AMOUNT TO PRTD20L-COND-AMT
+017650     ELSE
+017700         MOVE DET20-KEY       TO PRTD20L-KEY
+017800         MOVE DET20-CONV-CODE TO PRTD20L-CODE
+017900         MOVE DET20-AMOUNT    TO PRTD20L-ORIG-AMT
+018000         MOVE WS-CONVERTED-AMOUNT TO PRTD20L-CONV-AMT
+018100         IF CV-FOUND
+018200             MOVE CV-RATE TO PRTD20L-RATE
+018300         ELSE
+018400             MOVE ZERO TO PRTD20L-RATE
+018500         END-IF
+018550     END-IF.
+018600 2200-EXIT.
+018700     EXIT.
+018800*****************************************************************
+018900* 8000-TERMINATE -- CLOSE THE REMAINING OPEN FILES               *
+019000*****************************************************************
+019100 8000-TERMINATE.
+019150     IF WS-PREV-GROUP-KEY NOT = SPACES
+019160         PERFORM 2060-PRINT-SUBTOTAL THRU 2060-EXIT
+019170     END-IF.
+019180     IF WS-REJECT-COUNT > ZERO
+019190         DISPLAY 'RRP0102W ' WS-REJECT-COUNT
+019195             ' DETAIL-20 RECORD(S) REJECTED -- CONVEAL CODE'
+019196             ' NOT FOUND'
+019197     END-IF.
+019198     PERFORM 8100-RECONCILE-CONTROL-TOTAL THRU 8100-EXIT.
+019200     CLOSE DETAIL20-FILE
+019210           CONVEAL-FILE
+019250           CHKPT-OUT-FILE
+019260           CVEXCPT-FILE
+019270           AUDIT-FILE
+019300           PRTD20L-FILE.
+019350 8000-EXIT.
+019400     EXIT.
+019410*****************************************************************
+019420* 8100-RECONCILE-CONTROL-TOTAL -- COMPARE THIS RUN'S TOTAL       *
+019430*                 CONVEAL-CONVERTED AMOUNT AGAINST THE           *
+019440*                 INDEPENDENTLY SUPPLIED PARM-CARD CONTROL       *
+019450*                 TOTAL AND LOG A CLEAR PASS/FAIL MESSAGE. A     *
+019460*                 ZERO CONTROL TOTAL MEANS NONE WAS SUPPLIED FOR *
+019470*                 THIS RUN, SO RECONCILIATION IS SKIPPED.        *
+019480*****************************************************************
+019490 8100-RECONCILE-CONTROL-TOTAL.
+019500     IF PARM-CONTROL-TOTAL = ZERO
+019510         DISPLAY 'RRP0104I NO CONVEAL CONTROL TOTAL SUPPLIED -- '
+019520             'RECONCILIATION SKIPPED'
+019530     ELSE
+019540         COMPUTE WS-TOTAL-DIFFERENCE =
+019550             WS-RUN-TOTAL-AMOUNT - PARM-CONTROL-TOTAL
+019560         IF WS-TOTAL-DIFFERENCE = ZERO
+019570             DISPLAY 'RRP0105I CONVEAL CONTROL TOTAL RECONCILES'
+019580                 ' -- RUN TOTAL ' WS-RUN-TOTAL-AMOUNT
+019590                 ' CONTROL TOTAL ' PARM-CONTROL-TOTAL
+019600         ELSE
+019610             DISPLAY 'RRP0106E CONVEAL CONTROL TOTAL OUT OF '
+019620                 'BALANCE -- RUN TOTAL ' WS-RUN-TOTAL-AMOUNT
+019630                 ' CONTROL TOTAL ' PARM-CONTROL-TOTAL
+019640                 ' DIFFERENCE ' WS-TOTAL-DIFFERENCE
+019650             MOVE 16 TO RETURN-CODE
+019660         END-IF
+019670     END-IF.
+019680 8100-EXIT.
+019690     EXIT.
+019700 END PROGRAM RemarksPartial.
